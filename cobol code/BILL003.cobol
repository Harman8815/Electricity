@@ -9,12 +9,13 @@
            SELECT MI01-METER-KSDS   ASSIGN TO MTRKSDS
            ORGANIZATION           IS INDEXED
            ACCESS MODE            IS SEQUENTIAL
-           RECORD KEY             IS MTR-CUST-ID
+           RECORD KEY             IS MTR-ID
+           ALTERNATE RECORD KEY   IS MTR-CUST-ID WITH DUPLICATES
            FILE STATUS            IS WS-MTR-STATUS.
 
            SELECT MI01-CUSTOMER-KSDS ASSIGN TO CUSTKSDS
            ORGANIZATION           IS INDEXED
-           ACCESS MODE            IS RANDOM
+           ACCESS MODE            IS DYNAMIC
            RECORD KEY             IS CUST-KEY
            FILE STATUS            IS WS-CUST-STATUS.
 
@@ -29,6 +30,27 @@
            ACCESS MODE            IS SEQUENTIAL
            FILE STATUS            IS WS-RPT-STATUS.
 
+           SELECT EO01-EXCEPTION-RPT ASSIGN TO EXCPRPT
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-EXC-STATUS.
+
+           SELECT BA01-BALANCE-KSDS ASSIGN TO CUSTBAL
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS BAL-CUST-ID
+           FILE STATUS            IS WS-BAL-STATUS.
+
+           SELECT CO01-CONTROL-KSDS ASSIGN TO BILLCTL
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS CTL-KEY
+           FILE STATUS            IS WS-CTL-STATUS.
+
+           SELECT EF01-BILL-FEED   ASSIGN TO BILLFEED
+           ORGANIZATION           IS LINE SEQUENTIAL
+           FILE STATUS            IS WS-FEED-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -56,7 +78,7 @@
           05 CUST-UNITS       PIC X(5).
 
        FD MO01-BILL-KSDS
-           RECORD CONTAINS         104 CHARACTERS.
+           RECORD CONTAINS         144 CHARACTERS.
 
        01 MO01-BILL-RECORD.
           05 BILL-ID          PIC X(12).
@@ -66,8 +88,33 @@
           05 BILL-LAST-NAME   PIC X(10).
           05 BILL-AREA-CODE   PIC X(6).
           05 BILL-ADDRESS     PIC X(29).
+          05 BILL-CITY        PIC X(10).
+          05 BILL-CUST-UNITS  PIC X(5).
           05 BILL-UNITS       PIC 9(6).
           05 BILL-AMOUNT      PIC 9(8)V99.
+          05 BILL-PREV-BALANCE PIC 9(8)V99.
+          05 BILL-NET-DUE      PIC 9(8)V99.
+
+       FD BA01-BALANCE-KSDS
+           RECORD CONTAINS         22  CHARACTERS.
+
+       01 BA01-BALANCE-RECORD.
+          05 BAL-CUST-ID       PIC X(12).
+          05 BAL-AMOUNT        PIC 9(8)V99.
+
+       FD CO01-CONTROL-KSDS
+           RECORD CONTAINS         65  CHARACTERS.
+
+       01 CO01-CONTROL-RECORD.
+          05 CTL-KEY              PIC X(10).
+          05 CTL-LAST-SEQ         PIC 9(4).
+          05 CTL-CKPT-CUST-ID     PIC X(12).
+          05 CTL-CKPT-READ-CTR    PIC 9(4).
+          05 CTL-CKPT-WRITE-CTR   PIC 9(4).
+          05 CTL-CKPT-MTR-ID      PIC X(14).
+          05 CTL-OPT-CONSOLIDATE-SW PIC X(1).
+          05 CTL-CKPT-TOTAL-BILLS   PIC 9(4).
+          05 CTL-CKPT-TOTAL-AMOUNT  PIC 9(10)V99.
 
        FD TO01-BILL-RPT
            RECORDING MODE          IS F
@@ -75,6 +122,23 @@
 
        01 TO01-BILL-RPT-RECORD PIC X(133).
 
+       FD EF01-BILL-FEED.
+
+       01 EF01-FEED-RECORD        PIC X(100).
+
+       FD EO01-EXCEPTION-RPT
+           RECORDING MODE          IS F
+           RECORD CONTAINS         80  CHARACTERS.
+
+       01 EO01-EXCEPTION-RECORD.
+          05 EXC-CUST-ID           PIC X(12).
+          05 EXC-MTR-ID            PIC X(14).
+          05 EXC-PARAGRAPH         PIC X(20).
+          05 EXC-REASON-CODE       PIC X(04).
+          05 EXC-PREV-READ         PIC 9(06).
+          05 EXC-CURR-READ         PIC 9(06).
+          05 FILLER                PIC X(18).
+
        WORKING-STORAGE SECTION.
 
        01 WS-FILE-STATUS-CODES.
@@ -88,6 +152,18 @@
              88 BILL-IO-STATUS   VALUE '00'.
           05 WS-RPT-STATUS       PIC X(02).
              88 RPT-IO-STATUS    VALUE '00'.
+          05 WS-EXC-STATUS       PIC X(02).
+             88 EXC-IO-STATUS    VALUE '00'.
+          05 WS-BAL-STATUS       PIC X(02).
+             88 BAL-IO-STATUS    VALUE '00'.
+             88 BAL-NOT-FOUND    VALUE '23'.
+             88 BAL-FILE-MISSING VALUE '35'.
+          05 WS-CTL-STATUS       PIC X(02).
+             88 CTL-IO-STATUS    VALUE '00'.
+             88 CTL-NOT-FOUND    VALUE '23'.
+             88 CTL-FILE-MISSING VALUE '35'.
+          05 WS-FEED-STATUS      PIC X(02).
+             88 FEED-IO-STATUS   VALUE '00'.
 
        01 WS-DATE-VARIABLES.
           05 WS-DATE               PIC 9(08).
@@ -102,16 +178,91 @@
           05 WS-BILL-PREFIX        PIC X(4) VALUE 'BILL'.
           05 WS-BILL-YY            PIC 99.
           05 WS-BILL-MM            PIC 99.
-          05 WS-BILL-RAND          PIC 9999.
+          05 WS-BILL-SEQ           PIC 9999.
 
        01 WS-CALC-VARIABLES.
           05 WS-PREV-READ-NUM      PIC 9(06) VALUE 0.
           05 WS-CURR-READ-NUM      PIC 9(06) VALUE 0.
           05 WS-UNITS-CONSUMED     PIC 9(06) VALUE 0.
           05 WS-BILL-AMOUNT        PIC 9(08)V99 VALUE 0.
-          05 WS-RATE               PIC 9(02)V99 VALUE 0.
-             88 LOW-RATE           VALUE 10.00.
-             88 HIGH-RATE          VALUE 15.00.
+          05 WS-SLAB-UNITS-LEFT    PIC 9(06) VALUE 0.
+          05 WS-SLAB-BAND-UNITS    PIC 9(06) VALUE 0.
+          05 WS-SLAB-NDX           PIC 9(02) VALUE 0.
+          05 WS-PREV-BALANCE-AMT   PIC 9(08)V99 VALUE 0.
+
+       01 WS-EXCEPTION-VARIABLES.
+          05 WS-EXC-PARAGRAPH      PIC X(20) VALUE SPACES.
+          05 WS-EXC-REASON-CODE    PIC X(04) VALUE SPACES.
+
+       01 WS-CHECKPOINT-VARIABLES.
+          05 WS-CHECKPOINT-INTERVAL  PIC 9(04) VALUE 0050.
+          05 WS-LAST-BILLED-CUST-ID  PIC X(12) VALUE SPACES.
+          05 WS-LAST-BILLED-MTR-ID   PIC X(14) VALUE SPACES.
+          05 WS-RESTART-SW           PIC X(01) VALUE 'N'.
+             88 WS-RESTART-YES       VALUE 'Y'.
+             88 WS-RESTART-NO        VALUE 'N'.
+          05 WS-CKPT-QUOTIENT        PIC 9(06) VALUE 0.
+          05 WS-CKPT-REMAINDER       PIC 9(04) VALUE 0.
+
+       01 WS-CONSOLIDATION-VARIABLES.
+          05 WS-CONSOLIDATE-SW       PIC X(01) VALUE 'Y'.
+             88 WS-CONSOLIDATE-YES   VALUE 'Y'.
+             88 WS-CONSOLIDATE-NO    VALUE 'N'.
+          05 WS-SV-MTR-ID            PIC X(14) VALUE SPACES.
+          05 WS-SV-MTR-CUST-ID       PIC X(12) VALUE SPACES.
+          05 WS-SV-MTR-PREV-READ     PIC 9(06) VALUE 0.
+          05 WS-SV-MTR-CURR-READ     PIC 9(06) VALUE 0.
+          05 WS-CONS-CUST-ID         PIC X(12) VALUE SPACES.
+          05 WS-CONS-UNITS-TOTAL     PIC 9(06) VALUE 0.
+          05 WS-CONS-METER-UNITS     PIC 9(06) VALUE 0.
+          05 WS-CONS-METER-COUNT     PIC 9(02) VALUE 0.
+          05 WS-CONS-ITEM-TO-SHOW    PIC 9(02) VALUE 0.
+          05 WS-CONS-NDX             PIC 9(02) VALUE 0.
+          05 WS-CONS-METER-TABLE OCCURS 50 TIMES.
+             10 WS-CONS-TBL-MTR-ID    PIC X(14).
+             10 WS-CONS-TBL-MTR-UNITS PIC 9(06).
+
+       01 WS-RECONCILE-VARIABLES.
+          05 WS-RECON-MTR-ORPHANS    PIC 9(04) VALUE 0.
+          05 WS-RECON-CUST-ORPHANS   PIC 9(04) VALUE 0.
+          05 WS-RECON-MTR-EOF-SW     PIC X(01) VALUE 'N'.
+             88 WS-RECON-MTR-EOF     VALUE 'Y'.
+          05 WS-RECON-CUST-EOF-SW    PIC X(01) VALUE 'N'.
+             88 WS-RECON-CUST-EOF    VALUE 'Y'.
+          05 WS-RECON-MTR-CUST-ID    PIC X(12) VALUE SPACES.
+          05 WS-RECON-CUST-KEY       PIC X(12) VALUE SPACES.
+
+       01 WS-FEED-VARIABLES.
+          05 WS-FEED-EDIT-UNITS      PIC 9(06).
+          05 WS-FEED-EDIT-AMOUNT     PIC 99999999.99.
+          05 WS-FEED-EDIT-DATE       PIC 9(08).
+
+      *> SLAB 1 -   0 TO 100 UNITS @ RS 10.00 PER UNIT
+      *> SLAB 2 - 101 TO 300 UNITS @ RS 15.00 PER UNIT
+      *> SLAB 3 - 301 UNITS AND ABOVE  @ RS 20.00 PER UNIT
+       01 WS-SLAB-RATE-VALUES.
+          05 FILLER                PIC X(10) VALUE '0001001000'.
+          05 FILLER                PIC X(10) VALUE '0003001500'.
+          05 FILLER                PIC X(10) VALUE '9999992000'.
+
+       01 WS-SLAB-RATE-TABLE REDEFINES WS-SLAB-RATE-VALUES.
+          05 WS-SLAB-ENTRY OCCURS 3 TIMES.
+             10 WS-SLAB-UPTO       PIC 9(06).
+             10 WS-SLAB-RATE       PIC 9(02)V99.
+
+      *> ZONE TARIFF SCHEDULES, KEYED OFF THE LEADING CHARACTER OF
+      *> CUST-AREA-CODE ('U' = URBAN, 'R' = RURAL). COPIED INTO
+      *> WS-SLAB-RATE-VALUES BY 2445-SELECT-ZONE-RATES BEFORE EACH
+      *> BILL IS SLAB-RATED.
+       01 WS-URBAN-SLAB-VALUES.
+          05 FILLER                PIC X(10) VALUE '0001001000'.
+          05 FILLER                PIC X(10) VALUE '0003001500'.
+          05 FILLER                PIC X(10) VALUE '9999992000'.
+
+       01 WS-RURAL-SLAB-VALUES.
+          05 FILLER                PIC X(10) VALUE '0001000800'.
+          05 FILLER                PIC X(10) VALUE '0003001200'.
+          05 FILLER                PIC X(10) VALUE '9999991600'.
 
        01 WS-REPORT-VARIABLES.
           05 WS-PAGE-NUM           PIC 9(03) VALUE 1.
@@ -149,10 +300,18 @@
           05 FILLER               PIC X(2)  VALUE SPACES.
           05 FILLER               PIC X(6)  VALUE 'AREA'.
           05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(10) VALUE 'CITY'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(5)  VALUE 'CONN'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
           05 FILLER               PIC X(10) VALUE 'UNITS'.
           05 FILLER               PIC X(2)  VALUE SPACES.
           05 FILLER               PIC X(12) VALUE 'AMOUNT(Rs)'.
-          05 FILLER               PIC X(51) VALUE SPACES.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(12) VALUE 'PREV BAL(Rs)'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(12) VALUE 'NET DUE(Rs)'.
+          05 FILLER               PIC X(4)  VALUE SPACES.
 
        01 WS-REPORT-DETAIL.
           05 FILLER               PIC X(2)  VALUE SPACES.
@@ -166,10 +325,47 @@
           05 FILLER               PIC X(2)  VALUE SPACES.
           05 WS-RPT-AREA          PIC X(6).
           05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-RPT-CITY          PIC X(10).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-RPT-CUST-UNITS    PIC X(5).
+          05 FILLER               PIC X(2)  VALUE SPACES.
           05 WS-RPT-UNITS         PIC ZZZ,ZZ9.
           05 FILLER               PIC X(2)  VALUE SPACES.
           05 WS-RPT-AMOUNT        PIC Z,ZZZ,ZZ9.99.
-          05 FILLER               PIC X(51) VALUE SPACES.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-RPT-PREV-BAL      PIC Z,ZZZ,ZZ9.99.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-RPT-NET-DUE       PIC Z,ZZZ,ZZ9.99.
+          05 FILLER               PIC X(4)  VALUE SPACES.
+
+       01 WS-ITEM-DETAIL.
+          05 FILLER               PIC X(6)  VALUE SPACES.
+          05 FILLER               PIC X(8)  VALUE '- METER'.
+          05 WS-ITEM-MTR-ID       PIC X(14).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(6)  VALUE 'UNITS'.
+          05 WS-ITEM-UNITS        PIC ZZZ,ZZ9.
+          05 FILLER               PIC X(90) VALUE SPACES.
+
+       01 WS-RECON-SUMMARY-1.
+          05 FILLER               PIC X(40) VALUE SPACES.
+          05 FILLER               PIC X(40) VALUE
+             'MTR/CUST MASTER RECONCILIATION SUMMARY'.
+          05 FILLER               PIC X(53) VALUE SPACES.
+
+       01 WS-RECON-SUMMARY-2.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(40) VALUE
+             'METERS WITH NO MATCHING CUSTOMER:'.
+          05 WS-RPT-MTR-ORPHANS    PIC Z,ZZ9.
+          05 FILLER               PIC X(86) VALUE SPACES.
+
+       01 WS-RECON-SUMMARY-3.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(40) VALUE
+             'CUSTOMERS WITH NO METER ON FILE:'.
+          05 WS-RPT-CUST-ORPHANS   PIC Z,ZZ9.
+          05 FILLER               PIC X(86) VALUE SPACES.
 
        01 WS-REPORT-TOTAL.
           05 FILLER               PIC X(2)  VALUE SPACES.
@@ -204,10 +400,17 @@
 
            PERFORM 2100-OPEN-FILES.
 
-           PERFORM 2200-READ-METER-KSDS UNTIL MTR-EOF.
+           IF WS-CONSOLIDATE-YES
+              PERFORM 2060-READ-NEXT-METER
+              PERFORM 2070-PROCESS-CUSTOMER-GROUP UNTIL MTR-EOF
+           ELSE
+              PERFORM 2200-READ-METER-KSDS UNTIL MTR-EOF
+           END-IF.
 
            PERFORM 2800-WRITE-REPORT-TOTALS.
 
+           PERFORM 2175-RECONCILE-MASTERS.
+
        2100-OPEN-FILES  SECTION.
 
            OPEN INPUT MI01-METER-KSDS.
@@ -228,7 +431,75 @@
               STOP RUN
            END-IF.
 
-           OPEN OUTPUT MO01-BILL-KSDS.
+           OPEN I-O BA01-BALANCE-KSDS.
+           IF BAL-FILE-MISSING
+              OPEN OUTPUT BA01-BALANCE-KSDS
+              CLOSE      BA01-BALANCE-KSDS
+              OPEN I-O   BA01-BALANCE-KSDS
+           END-IF.
+           IF NOT BAL-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING CUSTOMER BALANCE KSDS     '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-BAL-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN I-O CO01-CONTROL-KSDS.
+           IF CTL-FILE-MISSING
+              OPEN OUTPUT CO01-CONTROL-KSDS
+              CLOSE      CO01-CONTROL-KSDS
+              OPEN I-O   CO01-CONTROL-KSDS
+           END-IF.
+           IF NOT CTL-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING BILL CONTROL KSDS         '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-CTL-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           MOVE 'CONSOL'     TO CTL-KEY.
+           READ CO01-CONTROL-KSDS
+                INVALID KEY
+                   MOVE ZEROS  TO CTL-LAST-SEQ
+                   MOVE SPACES TO CTL-CKPT-CUST-ID
+                   MOVE SPACES TO CTL-CKPT-MTR-ID
+                   MOVE ZEROS  TO CTL-CKPT-READ-CTR CTL-CKPT-WRITE-CTR
+                   MOVE 'Y'    TO CTL-OPT-CONSOLIDATE-SW
+                   WRITE CO01-CONTROL-RECORD
+           END-READ.
+           MOVE CTL-OPT-CONSOLIDATE-SW TO WS-CONSOLIDATE-SW.
+
+           MOVE 'CHKPT'      TO CTL-KEY.
+           READ CO01-CONTROL-KSDS
+                INVALID KEY
+                   MOVE ZEROS  TO CTL-LAST-SEQ
+                   MOVE SPACES TO CTL-CKPT-CUST-ID
+                   MOVE SPACES TO CTL-CKPT-MTR-ID
+                   MOVE ZEROS  TO CTL-CKPT-READ-CTR CTL-CKPT-WRITE-CTR
+                   MOVE ZEROS  TO CTL-CKPT-TOTAL-BILLS
+                                   CTL-CKPT-TOTAL-AMOUNT
+                   WRITE CO01-CONTROL-RECORD
+                NOT INVALID KEY
+                   IF CTL-CKPT-READ-CTR > 0
+                      SET WS-RESTART-YES TO TRUE
+                   END-IF
+           END-READ.
+
+           IF WS-RESTART-YES
+              OPEN I-O MO01-BILL-KSDS
+              OPEN EXTEND TO01-BILL-RPT
+              OPEN EXTEND EO01-EXCEPTION-RPT
+              OPEN EXTEND EF01-BILL-FEED
+              MOVE CTL-CKPT-TOTAL-BILLS  TO WS-TOTAL-BILLS
+              MOVE CTL-CKPT-TOTAL-AMOUNT TO WS-TOTAL-AMOUNT
+           ELSE
+              OPEN OUTPUT MO01-BILL-KSDS
+              OPEN OUTPUT TO01-BILL-RPT
+              OPEN OUTPUT EO01-EXCEPTION-RPT
+              OPEN OUTPUT EF01-BILL-FEED
+           END-IF.
            IF NOT BILL-IO-STATUS
               DISPLAY '----------------------------------------'
               DISPLAY 'ERROR OPENING BILL MASTER KSDS          '
@@ -236,8 +507,6 @@
               DISPLAY '----------------------------------------'
               STOP RUN
            END-IF.
-
-           OPEN OUTPUT TO01-BILL-RPT.
            IF NOT RPT-IO-STATUS
               DISPLAY '----------------------------------------'
               DISPLAY 'ERROR OPENING BILL REPORT FILE          '
@@ -245,14 +514,91 @@
               DISPLAY '----------------------------------------'
               STOP RUN
            END-IF.
+           IF NOT EXC-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING EXCEPTION REPORT FILE     '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-EXC-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+           IF NOT FEED-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING BILL FEED FILE            '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-FEED-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           IF WS-RESTART-YES
+              PERFORM 2150-REPOSITION-METER-FILE
+           ELSE
+              IF WS-CONSOLIDATE-YES
+                 PERFORM 2160-POSITION-METER-BY-CUST
+              END-IF
+           END-IF.
 
            DISPLAY '----------------------------------------'
            DISPLAY 'METER KSDS    OPENED ..............'
            DISPLAY 'CUSTOMER KSDS OPENED ..............'
            DISPLAY 'BILL KSDS     OPENED .............'
            DISPLAY 'BILL RPT      OPENED .............'
+           DISPLAY 'EXCEPTION RPT OPENED .............'
+           DISPLAY 'BILL FEED     OPENED .............'
+           DISPLAY 'CUSTOMER BALANCE KSDS OPENED ......'
+           DISPLAY 'BILL CONTROL KSDS OPENED ..........'
            DISPLAY '----------------------------------------'.
 
+       2150-REPOSITION-METER-FILE SECTION.
+
+           MOVE CTL-CKPT-READ-CTR  TO WS-READ-CTR.
+           MOVE CTL-CKPT-WRITE-CTR TO WS-WRITE-CTR.
+
+           IF WS-CONSOLIDATE-YES
+              MOVE CTL-CKPT-CUST-ID TO MTR-CUST-ID
+              START MI01-METER-KSDS KEY > MTR-CUST-ID
+                  INVALID KEY
+                     DISPLAY '----------------------------------------'
+                     DISPLAY 'RESTART REPOSITION FAILED - KEY '
+                             MTR-CUST-ID ' NOT FOUND, RUNNING FROM TOP'
+                     DISPLAY '----------------------------------------'
+                     MOVE ZEROS  TO WS-READ-CTR WS-WRITE-CTR
+                  NOT INVALID KEY
+                     DISPLAY '----------------------------------------'
+                     DISPLAY 'RESTART DETECTED - RESUMING AFTER CUST '
+                             MTR-CUST-ID
+                     DISPLAY 'READS SO FAR  ', WS-READ-CTR
+                     DISPLAY 'BILLS SO FAR  ', WS-WRITE-CTR
+                     DISPLAY '----------------------------------------'
+              END-START
+           ELSE
+              MOVE CTL-CKPT-MTR-ID TO MTR-ID
+              START MI01-METER-KSDS KEY > MTR-ID
+                  INVALID KEY
+                     DISPLAY '----------------------------------------'
+                     DISPLAY 'RESTART REPOSITION FAILED - KEY '
+                             MTR-ID ' NOT FOUND, RUNNING FROM TOP'
+                     DISPLAY '----------------------------------------'
+                     MOVE ZEROS  TO WS-READ-CTR WS-WRITE-CTR
+                  NOT INVALID KEY
+                     DISPLAY '----------------------------------------'
+                     DISPLAY 'RESTART DETECTED - RESUMING AFTER METER '
+                             MTR-ID
+                     DISPLAY 'READS SO FAR  ', WS-READ-CTR
+                     DISPLAY 'BILLS SO FAR  ', WS-WRITE-CTR
+                     DISPLAY '----------------------------------------'
+              END-START
+           END-IF.
+
+       2160-POSITION-METER-BY-CUST SECTION.
+
+           MOVE LOW-VALUES TO MTR-CUST-ID.
+           START MI01-METER-KSDS KEY NOT LESS THAN MTR-CUST-ID
+               INVALID KEY
+                  DISPLAY '----------------------------------------'
+                  DISPLAY 'METER MASTER KSDS IS EMPTY -------------'
+                  DISPLAY '----------------------------------------'
+           END-START.
+
        2200-READ-METER-KSDS  SECTION.
 
            READ MI01-METER-KSDS
@@ -263,9 +609,168 @@
 
                 NOT AT END  ADD 1  TO WS-READ-CTR
                             PERFORM 2300-READ-CUSTOMER
+                            DIVIDE WS-READ-CTR BY WS-CHECKPOINT-INTERVAL
+                                   GIVING WS-CKPT-QUOTIENT
+                                   REMAINDER WS-CKPT-REMAINDER
+                            IF WS-CKPT-REMAINDER = 0
+                               PERFORM 2210-WRITE-CHECKPOINT
+                            END-IF
+
+           END-READ.
+
+       2210-WRITE-CHECKPOINT SECTION.
+
+           MOVE 'CHKPT'                TO CTL-KEY.
+           MOVE ZEROS                  TO CTL-LAST-SEQ.
+           MOVE WS-LAST-BILLED-CUST-ID TO CTL-CKPT-CUST-ID.
+           MOVE WS-LAST-BILLED-MTR-ID  TO CTL-CKPT-MTR-ID.
+           MOVE WS-READ-CTR            TO CTL-CKPT-READ-CTR.
+           MOVE WS-WRITE-CTR           TO CTL-CKPT-WRITE-CTR.
+           MOVE WS-TOTAL-BILLS         TO CTL-CKPT-TOTAL-BILLS.
+           MOVE WS-TOTAL-AMOUNT        TO CTL-CKPT-TOTAL-AMOUNT.
+
+           REWRITE CO01-CONTROL-RECORD
+               INVALID KEY
+                   WRITE CO01-CONTROL-RECORD
+           END-REWRITE.
+
+       2060-READ-NEXT-METER SECTION.
+
+           READ MI01-METER-KSDS NEXT
+                AT END  SET MTR-EOF TO TRUE
+                DISPLAY '----------------------------------------'
+                DISPLAY 'NO MORE METER RECORDS FOR BILLING ------'
+                DISPLAY '----------------------------------------'
+
+                NOT AT END  ADD 1  TO WS-READ-CTR
+                            MOVE MTR-ID        TO WS-SV-MTR-ID
+                            MOVE MTR-CUST-ID   TO WS-SV-MTR-CUST-ID
+                            MOVE MTR-PREV-READ TO WS-SV-MTR-PREV-READ
+                            MOVE MTR-CURR-READ TO WS-SV-MTR-CURR-READ
+                            DIVIDE WS-READ-CTR BY WS-CHECKPOINT-INTERVAL
+                                   GIVING WS-CKPT-QUOTIENT
+                                   REMAINDER WS-CKPT-REMAINDER
+                            IF WS-CKPT-REMAINDER = 0
+                               PERFORM 2210-WRITE-CHECKPOINT
+                            END-IF
 
            END-READ.
 
+       2070-PROCESS-CUSTOMER-GROUP SECTION.
+
+           MOVE WS-SV-MTR-CUST-ID TO WS-CONS-CUST-ID.
+           MOVE ZEROS  TO WS-CONS-UNITS-TOTAL WS-CONS-METER-COUNT
+                          WS-CONS-ITEM-TO-SHOW.
+
+           PERFORM 2080-ACCUMULATE-MTR
+               UNTIL MTR-EOF
+                  OR WS-SV-MTR-CUST-ID NOT = WS-CONS-CUST-ID.
+
+           PERFORM 2085-READ-CUST-GRP.
+
+       2080-ACCUMULATE-MTR SECTION.
+
+           IF WS-SV-MTR-CURR-READ < WS-SV-MTR-PREV-READ
+              DISPLAY 'ERROR: CURR < PREV FOR CUST '
+                      WS-SV-MTR-CUST-ID ' METER ' WS-SV-MTR-ID
+              ADD 1 TO WS-ERROR-CTR
+              MOVE WS-SV-MTR-CUST-ID   TO MTR-CUST-ID
+              MOVE WS-SV-MTR-ID        TO MTR-ID
+              MOVE WS-SV-MTR-PREV-READ TO MTR-PREV-READ
+              MOVE WS-SV-MTR-CURR-READ TO MTR-CURR-READ
+              MOVE '2080-ACCUMULATE-MTR ' TO WS-EXC-PARAGRAPH
+              MOVE 'RDG1'                 TO WS-EXC-REASON-CODE
+              PERFORM 2900-WRITE-EXCEPTION-RECORD
+           ELSE
+              ADD 1 TO WS-CONS-METER-COUNT
+              COMPUTE WS-CONS-METER-UNITS =
+                      WS-SV-MTR-CURR-READ - WS-SV-MTR-PREV-READ
+              ADD WS-CONS-METER-UNITS TO WS-CONS-UNITS-TOTAL
+              IF WS-CONS-METER-COUNT <= 50
+                 MOVE WS-SV-MTR-ID TO
+                      WS-CONS-TBL-MTR-ID(WS-CONS-METER-COUNT)
+                 MOVE WS-CONS-METER-UNITS TO
+                      WS-CONS-TBL-MTR-UNITS(WS-CONS-METER-COUNT)
+                 MOVE WS-CONS-METER-COUNT TO WS-CONS-ITEM-TO-SHOW
+              ELSE
+                 DISPLAY 'WARNING: METER ITEM TABLE FULL (50) FOR '
+                         'CUST ' WS-SV-MTR-CUST-ID
+                         ' - METER ' WS-SV-MTR-ID ' NOT ITEMIZED'
+                 MOVE WS-SV-MTR-CUST-ID   TO MTR-CUST-ID
+                 MOVE WS-SV-MTR-ID        TO MTR-ID
+                 MOVE WS-SV-MTR-PREV-READ TO MTR-PREV-READ
+                 MOVE WS-SV-MTR-CURR-READ TO MTR-CURR-READ
+                 MOVE '2080-ACCUMULATE-MTR ' TO WS-EXC-PARAGRAPH
+                 MOVE 'CAP1'                 TO WS-EXC-REASON-CODE
+                 PERFORM 2900-WRITE-EXCEPTION-RECORD
+              END-IF
+           END-IF.
+
+           PERFORM 2060-READ-NEXT-METER.
+
+       2085-READ-CUST-GRP SECTION.
+
+           MOVE WS-CONS-CUST-ID TO CUST-KEY.
+
+           READ MI01-CUSTOMER-KSDS
+                INVALID KEY
+                   DISPLAY 'CUSTOMER NOT FOUND: ' CUST-KEY
+                   ADD 1 TO WS-ERROR-CTR
+                   PERFORM 2086-WRITE-GROUP-EXCEPTION
+                       VARYING WS-CONS-NDX FROM 1 BY 1
+                       UNTIL WS-CONS-NDX > WS-CONS-ITEM-TO-SHOW
+                NOT INVALID KEY
+                   PERFORM 2090-FINALIZE-CONSOLIDATED-BILL
+           END-READ.
+
+       2086-WRITE-GROUP-EXCEPTION SECTION.
+
+           MOVE WS-CONS-CUST-ID                 TO MTR-CUST-ID.
+           MOVE WS-CONS-TBL-MTR-ID(WS-CONS-NDX)  TO MTR-ID.
+           MOVE ZEROS                           TO MTR-PREV-READ
+                                                    MTR-CURR-READ.
+           MOVE '2085-READ-CUST-GRP ' TO WS-EXC-PARAGRAPH.
+           MOVE 'CNF1'               TO WS-EXC-REASON-CODE.
+           PERFORM 2900-WRITE-EXCEPTION-RECORD.
+
+       2090-FINALIZE-CONSOLIDATED-BILL SECTION.
+
+           IF WS-CONS-METER-COUNT > 0
+              MOVE WS-CONS-CUST-ID     TO MTR-CUST-ID
+              MOVE WS-CONS-UNITS-TOTAL TO WS-UNITS-CONSUMED
+
+              IF WS-CONS-METER-COUNT = 1
+                 MOVE WS-CONS-TBL-MTR-ID(1) TO MTR-ID
+              ELSE
+                 MOVE 'MULTI-METER   ' TO MTR-ID
+              END-IF
+              MOVE ZEROS TO MTR-PREV-READ MTR-CURR-READ
+
+              PERFORM 2420-LOOKUP-PREV-BALANCE
+              PERFORM 2450-APPLY-SLAB-RATES
+              PERFORM 2500-GENERATE-BILL-ID
+              PERFORM 2600-WRITE-BILL-KSDS
+              PERFORM 2700-WRITE-REPORT-LINE
+
+              IF WS-CONS-METER-COUNT > 1
+                 PERFORM 2720-WRITE-METER-ITEM
+                     VARYING WS-CONS-NDX FROM 1 BY 1
+                     UNTIL WS-CONS-NDX > WS-CONS-ITEM-TO-SHOW
+              END-IF
+           END-IF.
+
+       2720-WRITE-METER-ITEM SECTION.
+
+           MOVE WS-CONS-TBL-MTR-ID(WS-CONS-NDX)    TO WS-ITEM-MTR-ID.
+           MOVE WS-CONS-TBL-MTR-UNITS(WS-CONS-NDX) TO WS-ITEM-UNITS.
+
+           IF WS-LINE-COUNT >= WS-MAX-LINES
+              PERFORM 2750-WRITE-PAGE-HEADERS
+           END-IF.
+
+           WRITE TO01-BILL-RPT-RECORD FROM WS-ITEM-DETAIL.
+           ADD 1 TO WS-LINE-COUNT.
+
        2300-READ-CUSTOMER SECTION.
 
            MOVE MTR-CUST-ID TO CUST-KEY.
@@ -274,6 +779,9 @@
                 INVALID KEY
                    DISPLAY 'CUSTOMER NOT FOUND: ' CUST-KEY
                    ADD 1 TO WS-ERROR-CTR
+                   MOVE '2300-READ-CUSTOMER  ' TO WS-EXC-PARAGRAPH
+                   MOVE 'CNF1'                 TO WS-EXC-REASON-CODE
+                   PERFORM 2900-WRITE-EXCEPTION-RECORD
                 NOT INVALID KEY
                    PERFORM 2400-CALCULATE-BILL
            END-READ.
@@ -286,35 +794,109 @@
            IF WS-CURR-READ-NUM < WS-PREV-READ-NUM
               DISPLAY 'ERROR: CURR < PREV FOR CUST ' CUST-KEY
               ADD 1 TO WS-ERROR-CTR
+              MOVE '2400-CALCULATE-BILL ' TO WS-EXC-PARAGRAPH
+              MOVE 'RDG1'                 TO WS-EXC-REASON-CODE
+              PERFORM 2900-WRITE-EXCEPTION-RECORD
            ELSE
-              COMPUTE WS-UNITS-CONSUMED = 
+              COMPUTE WS-UNITS-CONSUMED =
                       WS-CURR-READ-NUM - WS-PREV-READ-NUM
 
-              IF WS-UNITS-CONSUMED < 100
-                 MOVE 10.00 TO WS-RATE
-              ELSE
-                 MOVE 15.00 TO WS-RATE
-              END-IF
-
-              COMPUTE WS-BILL-AMOUNT = 
-                      WS-UNITS-CONSUMED * WS-RATE
+              PERFORM 2420-LOOKUP-PREV-BALANCE
+              PERFORM 2450-APPLY-SLAB-RATES
 
               PERFORM 2500-GENERATE-BILL-ID
               PERFORM 2600-WRITE-BILL-KSDS
               PERFORM 2700-WRITE-REPORT-LINE
            END-IF.
 
+       2420-LOOKUP-PREV-BALANCE SECTION.
+
+           MOVE CUST-KEY TO BAL-CUST-ID.
+
+           READ BA01-BALANCE-KSDS
+                INVALID KEY
+                   MOVE ZEROS TO WS-PREV-BALANCE-AMT
+                NOT INVALID KEY
+                   MOVE BAL-AMOUNT TO WS-PREV-BALANCE-AMT
+           END-READ.
+
+       2445-SELECT-ZONE-RATES SECTION.
+
+           IF CUST-AREA-CODE(1:1) = 'R'
+              MOVE WS-RURAL-SLAB-VALUES TO WS-SLAB-RATE-VALUES
+           ELSE
+              MOVE WS-URBAN-SLAB-VALUES TO WS-SLAB-RATE-VALUES
+           END-IF.
+
+       2450-APPLY-SLAB-RATES SECTION.
+
+           PERFORM 2445-SELECT-ZONE-RATES.
+
+           MOVE ZEROS TO WS-BILL-AMOUNT.
+           MOVE WS-UNITS-CONSUMED TO WS-SLAB-UNITS-LEFT.
+
+           PERFORM 2455-APPLY-ONE-SLAB
+               VARYING WS-SLAB-NDX FROM 1 BY 1
+               UNTIL WS-SLAB-NDX > 3
+                  OR WS-SLAB-UNITS-LEFT = 0.
+
+       2455-APPLY-ONE-SLAB SECTION.
+
+           IF WS-SLAB-NDX = 1
+              COMPUTE WS-SLAB-BAND-UNITS =
+                      WS-SLAB-UPTO(WS-SLAB-NDX)
+           ELSE
+              COMPUTE WS-SLAB-BAND-UNITS =
+                      WS-SLAB-UPTO(WS-SLAB-NDX) -
+                      WS-SLAB-UPTO(WS-SLAB-NDX - 1)
+           END-IF.
+
+           IF WS-SLAB-UNITS-LEFT < WS-SLAB-BAND-UNITS
+              MOVE WS-SLAB-UNITS-LEFT TO WS-SLAB-BAND-UNITS
+           END-IF.
+
+           COMPUTE WS-BILL-AMOUNT = WS-BILL-AMOUNT +
+                   (WS-SLAB-BAND-UNITS * WS-SLAB-RATE(WS-SLAB-NDX)).
+
+           COMPUTE WS-SLAB-UNITS-LEFT =
+                   WS-SLAB-UNITS-LEFT - WS-SLAB-BAND-UNITS.
+
        2500-GENERATE-BILL-ID SECTION.
 
            MOVE WS-YY TO WS-BILL-YY.
            MOVE WS-MM TO WS-BILL-MM.
-           COMPUTE WS-BILL-RAND = FUNCTION RANDOM * 10000.
+           PERFORM 2510-NEXT-BILL-SEQUENCE.
 
-           STRING WS-BILL-PREFIX WS-BILL-YY WS-BILL-MM WS-BILL-RAND
+           STRING WS-BILL-PREFIX WS-BILL-YY WS-BILL-MM WS-BILL-SEQ
                   DELIMITED BY SIZE
                   INTO BILL-ID
            END-STRING.
 
+       2510-NEXT-BILL-SEQUENCE SECTION.
+
+           MOVE SPACES TO CTL-KEY.
+           STRING 'SEQ' WS-BILL-YY WS-BILL-MM
+                  DELIMITED BY SIZE
+                  INTO CTL-KEY
+           END-STRING.
+
+           READ CO01-CONTROL-KSDS
+               INVALID KEY
+                  MOVE ZEROS TO CTL-LAST-SEQ
+           END-READ.
+
+           ADD 1 TO CTL-LAST-SEQ
+               ON SIZE ERROR
+                  MOVE 1 TO CTL-LAST-SEQ
+           END-ADD.
+
+           REWRITE CO01-CONTROL-RECORD
+               INVALID KEY
+                  WRITE CO01-CONTROL-RECORD
+           END-REWRITE.
+
+           MOVE CTL-LAST-SEQ TO WS-BILL-SEQ.
+
        2600-WRITE-BILL-KSDS SECTION.
 
            MOVE BILL-ID          TO BILL-CUST-ID.
@@ -324,24 +906,70 @@
            MOVE CUST-LAST-NAME   TO BILL-LAST-NAME.
            MOVE CUST-AREA-CODE   TO BILL-AREA-CODE.
            MOVE CUST-ADDRESS     TO BILL-ADDRESS.
+           MOVE CUST-CITY        TO BILL-CITY.
+           MOVE CUST-UNITS       TO BILL-CUST-UNITS.
            MOVE WS-UNITS-CONSUMED TO BILL-UNITS.
            MOVE WS-BILL-AMOUNT   TO BILL-AMOUNT.
+           MOVE WS-PREV-BALANCE-AMT TO BILL-PREV-BALANCE.
+           COMPUTE BILL-NET-DUE = WS-BILL-AMOUNT + WS-PREV-BALANCE-AMT.
 
            WRITE MO01-BILL-RECORD
                INVALID KEY
                    IF WS-BILL-STATUS = '22'
                       DISPLAY 'DUPLICATE BILL ID: ' BILL-ID
                       ADD 1 TO WS-ERROR-CTR
+                      MOVE '2600-WRITE-BILL-KSDS' TO WS-EXC-PARAGRAPH
+                      MOVE 'DUP1'                 TO WS-EXC-REASON-CODE
+                      PERFORM 2900-WRITE-EXCEPTION-RECORD
                    ELSE
                       DISPLAY 'WRITE ERROR - STATUS: ' WS-BILL-STATUS
                       ADD 1 TO WS-ERROR-CTR
+                      MOVE '2600-WRITE-BILL-KSDS' TO WS-EXC-PARAGRAPH
+                      MOVE 'WER1'                 TO WS-EXC-REASON-CODE
+                      PERFORM 2900-WRITE-EXCEPTION-RECORD
                    END-IF
                NOT INVALID KEY
                    ADD 1 TO WS-WRITE-CTR
                    ADD 1 TO WS-TOTAL-BILLS
                    ADD WS-BILL-AMOUNT TO WS-TOTAL-AMOUNT
+                   MOVE MTR-CUST-ID TO WS-LAST-BILLED-CUST-ID
+                   MOVE MTR-ID      TO WS-LAST-BILLED-MTR-ID
+                   PERFORM 2650-UPDATE-BALANCE-KSDS
+                   PERFORM 2660-WRITE-FEED-RECORD
            END-WRITE.
 
+       2650-UPDATE-BALANCE-KSDS SECTION.
+
+           MOVE CUST-KEY      TO BAL-CUST-ID.
+           MOVE BILL-NET-DUE  TO BAL-AMOUNT.
+
+           REWRITE BA01-BALANCE-RECORD
+               INVALID KEY
+                   WRITE BA01-BALANCE-RECORD
+           END-REWRITE.
+
+       2660-WRITE-FEED-RECORD SECTION.
+
+           MOVE BILL-UNITS  TO WS-FEED-EDIT-UNITS.
+           MOVE BILL-AMOUNT TO WS-FEED-EDIT-AMOUNT.
+           MOVE WS-DATE     TO WS-FEED-EDIT-DATE.
+
+           STRING BILL-ID           DELIMITED BY SPACE
+                  ','                DELIMITED BY SIZE
+                  BILL-CUST-ID       DELIMITED BY SPACE
+                  ','                DELIMITED BY SIZE
+                  BILL-MTR-ID        DELIMITED BY SPACE
+                  ','                DELIMITED BY SIZE
+                  WS-FEED-EDIT-UNITS DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  WS-FEED-EDIT-AMOUNT DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  WS-FEED-EDIT-DATE  DELIMITED BY SIZE
+                  INTO EF01-FEED-RECORD
+           END-STRING.
+
+           WRITE EF01-FEED-RECORD.
+
        2700-WRITE-REPORT-LINE SECTION.
 
            IF WS-LINE-COUNT >= WS-MAX-LINES
@@ -353,8 +981,12 @@
            MOVE CUST-FIRST-NAME  TO WS-RPT-FIRST-NAME.
            MOVE CUST-LAST-NAME   TO WS-RPT-LAST-NAME.
            MOVE CUST-AREA-CODE   TO WS-RPT-AREA.
+           MOVE CUST-CITY        TO WS-RPT-CITY.
+           MOVE CUST-UNITS       TO WS-RPT-CUST-UNITS.
            MOVE WS-UNITS-CONSUMED TO WS-RPT-UNITS.
            MOVE WS-BILL-AMOUNT   TO WS-RPT-AMOUNT.
+           MOVE WS-PREV-BALANCE-AMT TO WS-RPT-PREV-BAL.
+           MOVE BILL-NET-DUE     TO WS-RPT-NET-DUE.
 
            WRITE TO01-BILL-RPT-RECORD FROM WS-REPORT-DETAIL.
            ADD 1 TO WS-LINE-COUNT.
@@ -374,24 +1006,144 @@
            MOVE WS-TOTAL-AMOUNT TO WS-RPT-TOTAL-AMOUNT.
            WRITE TO01-BILL-RPT-RECORD FROM WS-REPORT-TOTAL.
 
+           PERFORM 2220-CLEAR-CHECKPOINT.
+
+       2175-RECONCILE-MASTERS SECTION.
+
+           MOVE LOW-VALUES TO MTR-CUST-ID.
+           START MI01-METER-KSDS KEY NOT LESS THAN MTR-CUST-ID
+               INVALID KEY SET WS-RECON-MTR-EOF TO TRUE
+           END-START.
+           IF NOT WS-RECON-MTR-EOF
+              PERFORM 2176-RECON-READ-METER
+           END-IF.
+
+           MOVE LOW-VALUES TO CUST-KEY.
+           START MI01-CUSTOMER-KSDS KEY NOT LESS THAN CUST-KEY
+               INVALID KEY SET WS-RECON-CUST-EOF TO TRUE
+           END-START.
+           IF NOT WS-RECON-CUST-EOF
+              PERFORM 2177-RECON-READ-CUSTOMER
+           END-IF.
+
+           PERFORM 2178-RECON-MATCH-MERGE
+               UNTIL WS-RECON-MTR-EOF AND WS-RECON-CUST-EOF.
+
+           PERFORM 2179-WRITE-RECON-SUMMARY.
+
+       2176-RECON-READ-METER SECTION.
+
+           READ MI01-METER-KSDS NEXT
+                AT END      SET WS-RECON-MTR-EOF TO TRUE
+                NOT AT END  MOVE MTR-CUST-ID TO WS-RECON-MTR-CUST-ID
+           END-READ.
+
+       2177-RECON-READ-CUSTOMER SECTION.
+
+           READ MI01-CUSTOMER-KSDS NEXT
+                AT END      SET WS-RECON-CUST-EOF TO TRUE
+                NOT AT END  MOVE CUST-KEY TO WS-RECON-CUST-KEY
+           END-READ.
+
+       2178-RECON-MATCH-MERGE SECTION.
+
+           IF WS-RECON-MTR-EOF
+              ADD 1 TO WS-RECON-CUST-ORPHANS
+              PERFORM 2177-RECON-READ-CUSTOMER
+           ELSE
+              IF WS-RECON-CUST-EOF
+                 ADD 1 TO WS-RECON-MTR-ORPHANS
+                 PERFORM 2176-RECON-READ-METER
+              ELSE
+                 IF WS-RECON-MTR-CUST-ID = WS-RECON-CUST-KEY
+                    PERFORM 2176-RECON-READ-METER
+                        UNTIL WS-RECON-MTR-EOF
+                           OR WS-RECON-MTR-CUST-ID
+                              NOT = WS-RECON-CUST-KEY
+                    PERFORM 2177-RECON-READ-CUSTOMER
+                 ELSE
+                    IF WS-RECON-MTR-CUST-ID < WS-RECON-CUST-KEY
+                       ADD 1 TO WS-RECON-MTR-ORPHANS
+                       PERFORM 2176-RECON-READ-METER
+                    ELSE
+                       ADD 1 TO WS-RECON-CUST-ORPHANS
+                       PERFORM 2177-RECON-READ-CUSTOMER
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       2179-WRITE-RECON-SUMMARY SECTION.
+
+           MOVE WS-RECON-MTR-ORPHANS  TO WS-RPT-MTR-ORPHANS.
+           MOVE WS-RECON-CUST-ORPHANS TO WS-RPT-CUST-ORPHANS.
+
+           WRITE TO01-BILL-RPT-RECORD FROM WS-RECON-SUMMARY-1.
+           WRITE TO01-BILL-RPT-RECORD FROM WS-RECON-SUMMARY-2.
+           WRITE TO01-BILL-RPT-RECORD FROM WS-RECON-SUMMARY-3.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'METERS WITH NO MATCHING CUSTOMER  ',
+                   WS-RECON-MTR-ORPHANS
+           DISPLAY 'CUSTOMERS WITH NO METER ON FILE   ',
+                   WS-RECON-CUST-ORPHANS
+           DISPLAY '----------------------------------------'.
+
+       2220-CLEAR-CHECKPOINT SECTION.
+
+           MOVE 'CHKPT'      TO CTL-KEY.
+           MOVE ZEROS        TO CTL-LAST-SEQ.
+           MOVE SPACES       TO CTL-CKPT-CUST-ID.
+           MOVE SPACES       TO CTL-CKPT-MTR-ID.
+           MOVE ZEROS        TO CTL-CKPT-READ-CTR CTL-CKPT-WRITE-CTR.
+           MOVE ZEROS        TO CTL-CKPT-TOTAL-BILLS
+                                 CTL-CKPT-TOTAL-AMOUNT.
+
+           REWRITE CO01-CONTROL-RECORD
+               INVALID KEY
+                   WRITE CO01-CONTROL-RECORD
+           END-REWRITE.
+
+       2900-WRITE-EXCEPTION-RECORD SECTION.
+
+           INITIALIZE EO01-EXCEPTION-RECORD.
+           MOVE MTR-CUST-ID        TO EXC-CUST-ID.
+           MOVE MTR-ID             TO EXC-MTR-ID.
+           MOVE WS-EXC-PARAGRAPH   TO EXC-PARAGRAPH.
+           MOVE WS-EXC-REASON-CODE TO EXC-REASON-CODE.
+           MOVE MTR-PREV-READ      TO EXC-PREV-READ.
+           MOVE MTR-CURR-READ      TO EXC-CURR-READ.
+
+           WRITE EO01-EXCEPTION-RECORD.
+           ADD 1 TO WS-SKIP-CTR.
+
        9000-TERMINATE   SECTION.
 
            DISPLAY '----------------------------------------'
            DISPLAY ' INPUT RECORDS PROCESSED  ',  WS-READ-CTR
            DISPLAY ' BILLS WRITTEN            ',  WS-WRITE-CTR
            DISPLAY ' ERRORS                   ',  WS-ERROR-CTR
+           DISPLAY ' EXCEPTIONS LOGGED        ',  WS-SKIP-CTR
            DISPLAY '----------------------------------------'
 
            CLOSE  MI01-METER-KSDS,
                   MI01-CUSTOMER-KSDS,
                   MO01-BILL-KSDS,
-                  TO01-BILL-RPT.
+                  TO01-BILL-RPT,
+                  EO01-EXCEPTION-RPT,
+                  EF01-BILL-FEED,
+                  BA01-BALANCE-KSDS,
+                  CO01-CONTROL-KSDS.
 
            DISPLAY '----------------------------------------'
            DISPLAY 'METER KSDS    IS CLOSED          '
            DISPLAY 'CUSTOMER KSDS IS CLOSED          '
            DISPLAY 'BILL KSDS     IS CLOSED          '
            DISPLAY 'BILL RPT      IS CLOSED          '
+           DISPLAY 'EXCEPTION RPT IS CLOSED          '
+           DISPLAY 'BILL FEED     IS CLOSED          '
+           DISPLAY 'CUSTOMER BALANCE KSDS IS CLOSED  '
+           DISPLAY 'BILL CONTROL KSDS IS CLOSED      '
            DISPLAY '----------------------------------------'
 
            STOP RUN.
